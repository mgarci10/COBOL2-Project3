@@ -7,14 +7,191 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GARCIA-P03-PAY-SCREEN.
 
+      *************************************************************
+      * MODIFICATION HISTORY                                       *
+      * 08/08/2026 - ADDED EMPLOYEE MASTER LOOKUP FOR PAY RATE      *
+      * 08/09/2026 - FIXED GL EXPORT RECORD LENGTH, BATCH RESTART   *
+      *              SAFETY CHECKS, AND CONFIGURABLE BATCH LIMITS   *
       *************************************************************
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMP-MAST-STATUS.
+
+           SELECT PAYROLL-HISTORY-FILE ASSIGN TO 'PAYHIST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PAY-HIST-STATUS.
+
+           SELECT TIMECARD-FILE ASSIGN TO 'TIMECARD.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TIMECARD-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO 'PAYREG.PRT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAY-REG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT EMPLOYEE-YTD-FILE ASSIGN TO 'EMPYTD.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YT-EMP-ID
+               FILE STATUS IS WS-EMP-YTD-STATUS.
+
+           SELECT GL-EXPORT-FILE ASSIGN TO 'GLEXPORT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-EXPORT-STATUS.
+
       *************************************************************
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           03  EM-EMP-ID            PIC 9(5).
+           03  EM-EMP-NAME          PIC X(20).
+           03  EM-REG-RATE          PIC 9(2)V99.
+           03  EM-FILING-STATUS     PIC X.
+
+       FD  PAYROLL-HISTORY-FILE.
+       01  PAYROLL-HISTORY-RECORD.
+           03  PH-EMP-ID            PIC 9(5).
+           03  PH-PAY-DATE          PIC X(10).
+           03  PH-TOTAL-HRS         PIC 9(2)V99.
+           03  PH-REG-RATE          PIC 9(3)V99.
+           03  PH-REG-EARNINGS      PIC 9(5)V99.
+           03  PH-OT-EARNINGS       PIC 9(5)V99.
+           03  PH-OT-EARNINGS-DBL   PIC 9(5)V99.
+           03  PH-TOTAL-EARNINGS    PIC 9(5)V99.
+
+       FD  TIMECARD-FILE.
+       01  TIMECARD-RECORD.
+           03  TC-EMP-ID            PIC 9(5).
+           03  TC-HRS-INPUT-1       PIC 9(2).
+           03  TC-HRS-INPUT-2       PIC 9(2).
+           03  TC-DIFF-FLAG         PIC X.
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  PAYROLL-REGISTER-RECORD  PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03  CK-LAST-EMP-ID       PIC 9(5).
+           03  CK-RECORD-COUNT      PIC 9(4).
+           03  CK-TOTAL-REG-HRS     PIC 9(5)V99.
+           03  CK-TOTAL-OT-HRS      PIC 9(5)V99.
+           03  CK-TOTAL-GROSS       PIC 9(7)V99.
+           03  CK-TOTAL-TAX         PIC 9(6)V99.
+           03  CK-TOTAL-NET         PIC 9(7)V99.
+
+       FD  EMPLOYEE-YTD-FILE.
+       01  EMPLOYEE-YTD-RECORD.
+           03  YT-EMP-ID            PIC 9(5).
+           03  YT-YTD-HOURS         PIC 9(4)V99.
+           03  YT-YTD-REG-EARNINGS  PIC 9(6)V99.
+           03  YT-YTD-OT-EARNINGS   PIC 9(6)V99.
+           03  YT-YTD-TOTAL-EARNINGS PIC 9(6)V99.
+
+       FD  GL-EXPORT-FILE
+           RECORD CONTAINS 81 CHARACTERS.
+       01  GL-STUB-RECORD.
+           03  GL-STB-REC-TYPE      PIC X VALUE 'S'.
+           03  GL-STB-EMP-ID        PIC 9(5).
+           03  GL-STB-PAY-DATE      PIC X(10).
+           03  GL-STB-REG-HRS       PIC 9(2)V99.
+           03  GL-STB-OT-HRS        PIC 9(2)V99.
+           03  GL-STB-OT-HRS-DBL    PIC 9(2)V99.
+           03  GL-STB-REG-RATE      PIC 9(3)V99.
+           03  GL-STB-OT-RATE       PIC 9(3)V99.
+           03  GL-STB-OT-RATE-DBL   PIC 9(3)V99.
+           03  GL-STB-GROSS         PIC 9(5)V99.
+           03  GL-STB-FED-TAX       PIC 9(4)V99.
+           03  GL-STB-STATE-TAX     PIC 9(4)V99.
+           03  GL-STB-FICA-TAX      PIC 9(4)V99.
+           03  GL-STB-MEDICARE-TAX  PIC 9(4)V99.
+           03  GL-STB-NET-PAY       PIC 9(5)V99.
+
+       01  GL-SUMMARY-RECORD.
+           03  GL-SUM-REC-TYPE      PIC X VALUE 'G'.
+           03  GL-SUM-GL-ACCOUNT    PIC X(10).
+           03  GL-SUM-PAY-DATE      PIC X(10).
+           03  GL-SUM-RECORD-COUNT  PIC 9(4).
+           03  GL-SUM-TOTAL-GROSS   PIC 9(7)V99.
+           03  GL-SUM-TOTAL-TAX     PIC 9(6)V99.
+           03  GL-SUM-TOTAL-NET     PIC 9(7)V99.
+           03  FILLER               PIC X(30) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           03  WS-EMP-MAST-STATUS   PIC XX.
+           03  WS-PAY-HIST-STATUS   PIC XX.
+           03  WS-TIMECARD-STATUS   PIC XX.
+           03  WS-PAY-REG-STATUS    PIC XX.
+           03  WS-CHECKPOINT-STATUS PIC XX.
+           03  WS-EMP-YTD-STATUS    PIC XX.
+           03  WS-GL-EXPORT-STATUS  PIC XX.
+
+       01  WS-YTD-GROSS             PIC 9(6)V99.
+       01  WS-GL-ACCOUNT            PIC X(10) VALUE '5000-PAYRL'.
+
+       01  WS-CHECKPOINT-CTL.
+           03  WS-CKPT-INTERVAL     PIC 9(4) VALUE 1.
+           03  WS-CKPT-COUNTER      PIC 9(4) VALUE ZERO.
+           03  WS-RESTART-FLAG      PIC X VALUE 'N'.
+           03  WS-RESTART-EMP-ID    PIC 9(5) VALUE ZERO.
+           03  WS-SKIP-MODE         PIC X VALUE 'N'.
+           03  WS-CMD-LINE          PIC X(40).
+           03  WS-RESTART-PARM      PIC X(10).
+           03  WS-CKPT-PARM         PIC 9(4) VALUE ZERO.
+
+       01  WS-REG-DETAIL-LINE.
+           03  WS-RD-EMP-ID         PIC 9(5).
+           03  FILLER               PIC X(2) VALUE SPACES.
+           03  WS-RD-EMP-NAME       PIC X(20).
+           03  FILLER               PIC X(2) VALUE SPACES.
+           03  WS-RD-REG-HRS        PIC ZZ9.99.
+           03  FILLER               PIC X(2) VALUE SPACES.
+           03  WS-RD-OT-HRS         PIC ZZ9.99.
+           03  FILLER               PIC X(2) VALUE SPACES.
+           03  WS-RD-GROSS          PIC ZZ,ZZ9.99.
+
+       01  WS-REG-TOTAL-LINE.
+           03  FILLER               PIC X(20) VALUE 'CONTROL TOTALS:'.
+           03  WS-RT-COUNT          PIC ZZZ9.
+           03  FILLER               PIC X(3) VALUE SPACES.
+           03  WS-RT-REG-HRS        PIC ZZZZ9.99.
+           03  FILLER               PIC X(3) VALUE SPACES.
+           03  WS-RT-OT-HRS         PIC ZZZZ9.99.
+           03  FILLER               PIC X(3) VALUE SPACES.
+           03  WS-RT-GROSS          PIC ZZZZ,ZZ9.99.
+
+       01  WS-REGISTER-TOTALS.
+           03  WS-CTL-COUNT         PIC 9(4) VALUE ZERO.
+           03  WS-CTL-REG-HRS       PIC 9(5)V99 VALUE ZERO.
+           03  WS-CTL-OT-HRS        PIC 9(5)V99 VALUE ZERO.
+           03  WS-CTL-GROSS         PIC 9(7)V99 VALUE ZERO.
+           03  WS-CTL-TAX           PIC 9(6)V99 VALUE ZERO.
+           03  WS-CTL-NET           PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-BATCH-CTL.
+           03  WS-RUN-MODE          PIC X(5).
+           03  WS-TC-EOF            PIC X VALUE 'N'.
+
+       01  WS-EDIT-CTL.
+           03  WS-SHIFT-MAX-HRS     PIC 9(2)V99 VALUE 80.00.
+           03  WS-SHIFT-MAX-PARM    PIC 9(2)V99 VALUE ZERO.
+           03  WS-VALID-INPUT       PIC X VALUE 'Y'.
+           03  WS-EMP-FOUND         PIC X VALUE 'Y'.
+           03  WS-FILING-STATUS-OK  PIC X VALUE 'Y'.
+           03  WS-ERROR-MSG         PIC X(40) VALUE SPACES.
        01 WS-PROG-DATE.
            03 WS-PROG-DATE-YEAR PIC 9999.
            03 WS-PROG-DATE-MONTH     PIC 99.
@@ -29,62 +206,113 @@
            03 WS-SHOW-YEAR      PIC XXXX.
 
        01 WS-WRK-INFO.
+           03 WS-EMPLOYEE-ID    PIC 9(5).
+           03 WS-EMP-NAME       PIC X(20).
+           03 WS-FILING-STATUS  PIC X VALUE 'S'.
+
            03 WS-HRS-INPUT-1    PIC 9(2).
            03 WS-HRS-INPUT-2    PIC 9(2).
            03 WS-TOTAL-HRS      PIC 9(2)V99.
            03 WS-REG-HRS        PIC 9(2)V99.
            03 WS-OT-HRS         PIC 9(2)V99.
+           03 WS-OT-HRS-DBL     PIC 9(2)V99.
 
-           03 WS-RATE-INPUT-1   PIC 9(2).
-           03 WS-RATE-INPUT-2   PIC 9(2).
-           03 WS-REG-RATE       PIC 9(2)V99.
+           03 WS-DIFF-FLAG      PIC X VALUE 'N'.
+           03 WS-REG-RATE       PIC 9(3)V99.
            03 WS-OT-RATE        PIC 9(3)V99.
+           03 WS-OT-RATE-DBL    PIC 9(3)V99.
 
            03 WS-REG-EARNINGS   PIC 9(5)V99.
            03 WS-OT-EARNINGS    PIC 9(5)V99.
+           03 WS-OT-EARNINGS-DBL PIC 9(5)V99.
            03 WS-TOTAL-EARNINGS PIC 9(5)V99.
 
        01 WS-SCRN-CTL.
            03 WS-EXIT              PIC X VALUE SPACE.
 
+       01  WS-WITHHOLDING-TABLE-DATA.
+           03  FILLER               PIC X(7) VALUE 'S150070'.
+           03  FILLER               PIC X(7) VALUE 'M100050'.
+       01  WS-WITHHOLDING-TABLE REDEFINES WS-WITHHOLDING-TABLE-DATA.
+           03  WS-WH-ENTRY OCCURS 2 TIMES INDEXED BY WH-IDX.
+               05  WS-WH-FILING-STATUS PIC X.
+               05  WS-WH-FED-PCT       PIC V999.
+               05  WS-WH-STATE-PCT     PIC V999.
+
+       01  WS-FICA-PCT              PIC V9999 VALUE .0620.
+       01  WS-MEDICARE-PCT          PIC V9999 VALUE .0145.
+       01  WS-DIFF-PCT              PIC V99   VALUE .10.
+
+       01  WS-TAX-INFO.
+           03  WS-FED-TAX           PIC 9(4)V99.
+           03  WS-STATE-TAX         PIC 9(4)V99.
+           03  WS-FICA-TAX          PIC 9(4)V99.
+           03  WS-MEDICARE-TAX      PIC 9(4)V99.
+           03  WS-TOTAL-TAX         PIC 9(4)V99.
+           03  WS-NET-PAY           PIC 9(5)V99.
+
        SCREEN SECTION.
        01 SCRN-HEADER.
            03 BLANK SCREEN.
            03 LINE 01 COL 01 VALUE 'SOLUTION'.
            03         COL 30 VALUE 'PAYROLL CALCULATION'.
            03         COL 71 PIC X(10) FROM WS-SHOW-DATE.
+           03 LINE 02 COL 01 VALUE 'EMPLOYEE:'.
+           03         COL 11 PIC X(20) FROM WS-EMP-NAME.
 
        01 SCRN-INPUT-FIELDS.
+           03 SCRN-EMPLOYEE-ID.
+                05 LINE 05 COL 11 VALUE 'EMPLOYEE ID'.
+                05         COL 26 PIC 9(5) TO WS-EMPLOYEE-ID.
+
            03 SCRN-HRS-WRKED.
                 05 LINE 06 COL 11 VALUE 'HOURS WORKED'.
                 05         COL 26 PIC 9(2) TO WS-HRS-INPUT-1.
                 05         COL 28 VALUE '.'.
                 05         COL 29 PIC 9(2) TO WS-HRS-INPUT-2.
 
-           03 SCRN-PAY-RATE.
-                05 LINE 07 COL 11 VALUE 'PAY RATE'.
-                05         COL 26 PIC 9(2) TO WS-RATE-INPUT-1.
-                05         COL 28 VALUE '.'.
-                05         COL 29 PIC 9(2) TO WS-RATE-INPUT-2.
+           03 SCRN-SHIFT-DIFF.
+                05 LINE 07 COL 11 VALUE 'WEEKEND/HOLIDAY (Y/N)'.
+                05         COL 33 PIC X TO WS-DIFF-FLAG.
+
        01 SCRN-CALCULATIONS.
            03 LINE 10 COL 34 VALUE 'HOURS     RATE   EARNINGS'.
            03 LINE 11 COL 21 VALUE 'REGULAR'.
            03         COL 34 PIC Z9.99 FROM WS-REG-HRS.
-           03         COL 43 PIC Z9.99 FROM WS-REG-RATE.
+           03         COL 42 PIC ZZ9.99 FROM WS-REG-RATE.
            03         COL 50 PIC ZZ,ZZ9.99 FROM WS-REG-EARNINGS.
            03 LINE 12 COL 21 VALUE 'OVERTIME'.
            03         COL 34 PIC Z9.99 FROM WS-OT-HRS.
            03         COL 42 PIC ZZ9.99 FROM WS-OT-RATE.
            03         COL 50 PIC ZZ,ZZ9.99 FROM WS-OT-EARNINGS.
-           03 LINE 14 COL 21 VALUE 'TOTAL'.
+           03 LINE 13 COL 21 VALUE 'DBL TIME'.
+           03         COL 34 PIC Z9.99 FROM WS-OT-HRS-DBL.
+           03         COL 42 PIC ZZ9.99 FROM WS-OT-RATE-DBL.
+           03         COL 50 PIC ZZ,ZZ9.99 FROM WS-OT-EARNINGS-DBL.
+           03 LINE 14 COL 21 VALUE 'GROSS PAY'.
            03         COL 34 PIC Z9.99 FROM WS-TOTAL-HRS.
            03         COL 50 PIC ZZ,ZZ9.99 FROM WS-TOTAL-EARNINGS.
+           03 LINE 16 COL 21 VALUE 'FEDERAL TAX'.
+           03         COL 50 PIC ZZ,ZZ9.99 FROM WS-FED-TAX.
+           03 LINE 17 COL 21 VALUE 'STATE TAX'.
+           03         COL 50 PIC ZZ,ZZ9.99 FROM WS-STATE-TAX.
+           03 LINE 18 COL 21 VALUE 'FICA'.
+           03         COL 50 PIC ZZ,ZZ9.99 FROM WS-FICA-TAX.
+           03 LINE 19 COL 21 VALUE 'MEDICARE'.
+           03         COL 50 PIC ZZ,ZZ9.99 FROM WS-MEDICARE-TAX.
+           03 LINE 20 COL 21 VALUE 'NET PAY'.
+           03         COL 50 PIC ZZ,ZZ9.99 FROM WS-NET-PAY.
+           03 LINE 21 COL 21 VALUE 'YTD GROSS'.
+           03         COL 50 PIC ZZZ,ZZ9.99 FROM WS-YTD-GROSS.
 
 
        01  SCRN-EXIT-OPTION.
            03  LINE 24 COL 22 PIC X TO WS-EXIT     AUTO.
            03          COL 24 VALUE
                    'PRESS ENTER TO CONTINUE (X=EXIT)'.
+       01  SCRN-ERROR-LINE.
+           03  LINE 08 COL 11 PIC X(40) FROM WS-ERROR-MSG.
+
        01  SCRN-RESET.
            03  LINE 06 COL  1 ERASE EOS.
 
@@ -97,26 +325,196 @@
        PROCEDURE DIVISION.
        360-MAIN-PROCEDURE.
            PERFORM 500-GET-THAT-DATE.
-           DISPLAY SCRN-HEADER.
-           PERFORM UNTIL WS-EXIT EQUALS 'X' OR 'x'
-                DISPLAY SCRN-INPUT-FIELDS
-                ACCEPT SCRN-HRS-WRKED
-                ACCEPT SCRN-PAY-RATE
-                PERFORM 101-FORMAT-INPUTS
-                PERFORM 123-CALC-HRS
-                PERFORM 456-CALC-RATE
-                PERFORM 789-CALC-EARNINGS
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-RUN-MODE WS-RESTART-PARM
+                    WS-CKPT-PARM WS-SHIFT-MAX-PARM.
+           IF WS-RESTART-PARM = 'RESTART' AND WS-RUN-MODE = 'BATCH'
+                MOVE 'Y' TO WS-RESTART-FLAG
+           END-IF.
+           IF WS-CKPT-PARM NOT = ZERO
+                MOVE WS-CKPT-PARM TO WS-CKPT-INTERVAL
+           END-IF.
+           IF WS-SHIFT-MAX-PARM NOT = ZERO
+                MOVE WS-SHIFT-MAX-PARM TO WS-SHIFT-MAX-HRS
+           END-IF.
+           PERFORM 050-OPEN-FILES.
+           IF WS-RUN-MODE = 'BATCH'
+                PERFORM 700-BATCH-MAIN-PROCEDURE
+           ELSE
+                DISPLAY SCRN-HEADER
+                PERFORM UNTIL WS-EXIT = 'X' OR 'x'
+                     MOVE 'N' TO WS-EMP-FOUND
+                     PERFORM WITH TEST AFTER UNTIL WS-EMP-FOUND = 'Y'
+                          DISPLAY SCRN-RESET
+                          DISPLAY SCRN-INPUT-FIELDS
+                          ACCEPT SCRN-EMPLOYEE-ID
+                          PERFORM 200-LOOKUP-EMPLOYEE
+                          DISPLAY SCRN-HEADER
+                          IF WS-EMP-FOUND = 'N'
+                               MOVE 'EMPLOYEE ID NOT FOUND - RE-ENTER'
+                                   TO WS-ERROR-MSG
+                               DISPLAY SCRN-ERROR-LINE
+                          ELSE
+                               PERFORM 210-VALIDATE-FILING-STATUS
+                               IF WS-FILING-STATUS-OK = 'N'
+                                    MOVE 'S' TO WS-FILING-STATUS
+                                    MOVE 'BAD FILING STATUS - SET TO S'
+                                        TO WS-ERROR-MSG
+                                    DISPLAY SCRN-ERROR-LINE
+                               END-IF
+                          END-IF
+                     END-PERFORM
+                     MOVE 'N' TO WS-VALID-INPUT
+                     MOVE 'N' TO WS-DIFF-FLAG
+                     PERFORM WITH TEST AFTER UNTIL WS-VALID-INPUT = 'Y'
+                          DISPLAY SCRN-RESET
+                          DISPLAY SCRN-INPUT-FIELDS
+                          ACCEPT SCRN-HRS-WRKED
+                          ACCEPT SCRN-SHIFT-DIFF
+                          PERFORM 101-FORMAT-INPUTS
+                          PERFORM 300-EDIT-INPUTS
+                          IF WS-VALID-INPUT = 'N'
+                               DISPLAY SCRN-ERROR-LINE
+                          END-IF
+                     END-PERFORM
+                     PERFORM 123-CALC-HRS
+                     PERFORM 456-CALC-RATE
+                     PERFORM 789-CALC-EARNINGS
+                     PERFORM 800-CALC-TAXES
+                     PERFORM 810-UPDATE-YTD
+                     PERFORM 820-WRITE-HISTORY
+                     PERFORM 830-WRITE-REGISTER-DETAIL
+                     PERFORM 840-WRITE-GL-STUB
       *      DISPLAY SCRN-CLOSING
       *          DISPLAY SCRN-HEADER
-                DISPLAY SCRN-RESET
-                DISPLAY SCRN-CALCULATIONS
-                DISPLAY SCRN-EXIT-OPTION
-                ACCEPT SCRN-EXIT-OPTION
-                DISPLAY SCRN-RESET
-           END-PERFORM.
-           DISPLAY SCRN-CLOSING.
+                     DISPLAY SCRN-RESET
+                     DISPLAY SCRN-CALCULATIONS
+                     DISPLAY SCRN-EXIT-OPTION
+                     ACCEPT SCRN-EXIT-OPTION
+                     DISPLAY SCRN-RESET
+                END-PERFORM
+                DISPLAY SCRN-CLOSING
+           END-IF.
+           PERFORM 860-WRITE-REGISTER-TOTALS.
+           PERFORM 870-WRITE-GL-SUMMARY.
+           PERFORM 990-CLOSE-FILES.
            STOP RUN.
 
+       700-BATCH-MAIN-PROCEDURE.
+           IF WS-RESTART-FLAG = 'Y'
+                PERFORM 720-READ-CHECKPOINT
+           END-IF.
+           OPEN INPUT TIMECARD-FILE.
+           IF WS-TIMECARD-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING TIMECARD FILE - STATUS '
+                    WS-TIMECARD-STATUS
+                DISPLAY 'BATCH RUN ABORTED'
+                STOP RUN
+           END-IF.
+           PERFORM 710-READ-TIMECARD.
+           PERFORM UNTIL WS-TC-EOF = 'Y'
+                PERFORM 750-PROCESS-TIMECARD
+           END-PERFORM.
+           CLOSE TIMECARD-FILE.
+           IF WS-SKIP-MODE = 'Y'
+                DISPLAY 'RESTART EMPLOYEE ID ' WS-RESTART-EMP-ID
+                    ' NEVER MATCHED A TIMECARD RECORD'
+                DISPLAY 'BATCH RUN ABORTED - NO RECORDS PROCESSED'
+                STOP RUN
+           END-IF.
+           PERFORM 940-RESET-CHECKPOINT.
+
+       710-READ-TIMECARD.
+           READ TIMECARD-FILE
+               AT END MOVE 'Y' TO WS-TC-EOF
+               NOT AT END MOVE 'N' TO WS-TC-EOF
+           END-READ.
+
+       720-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE ZERO TO WS-RESTART-EMP-ID
+                        MOVE 'N' TO WS-SKIP-MODE
+                    NOT AT END
+                        MOVE CK-LAST-EMP-ID TO WS-RESTART-EMP-ID
+                        MOVE 'Y' TO WS-SKIP-MODE
+                        MOVE CK-RECORD-COUNT TO WS-CTL-COUNT
+                        MOVE CK-TOTAL-REG-HRS TO WS-CTL-REG-HRS
+                        MOVE CK-TOTAL-OT-HRS TO WS-CTL-OT-HRS
+                        MOVE CK-TOTAL-GROSS TO WS-CTL-GROSS
+                        MOVE CK-TOTAL-TAX TO WS-CTL-TAX
+                        MOVE CK-TOTAL-NET TO WS-CTL-NET
+                END-READ
+                CLOSE CHECKPOINT-FILE
+           ELSE
+                MOVE 'N' TO WS-SKIP-MODE
+           END-IF.
+
+       750-PROCESS-TIMECARD.
+           IF WS-SKIP-MODE = 'Y'
+                IF TC-EMP-ID = WS-RESTART-EMP-ID
+                     MOVE 'N' TO WS-SKIP-MODE
+                END-IF
+           ELSE
+                MOVE TC-EMP-ID TO WS-EMPLOYEE-ID
+                PERFORM 200-LOOKUP-EMPLOYEE
+                IF WS-EMP-FOUND = 'N'
+                     MOVE 'N' TO WS-VALID-INPUT
+                     MOVE 'EMPLOYEE ID NOT ON MASTER FILE'
+                         TO WS-ERROR-MSG
+                ELSE
+                     PERFORM 210-VALIDATE-FILING-STATUS
+                     IF WS-FILING-STATUS-OK = 'N'
+                          MOVE 'S' TO WS-FILING-STATUS
+                          DISPLAY 'EMP ' TC-EMP-ID
+                              ' BAD FILING STATUS - SET TO S'
+                     END-IF
+                     MOVE TC-HRS-INPUT-1 TO WS-HRS-INPUT-1
+                     MOVE TC-HRS-INPUT-2 TO WS-HRS-INPUT-2
+                     MOVE TC-DIFF-FLAG TO WS-DIFF-FLAG
+                     PERFORM 101-FORMAT-INPUTS
+                     PERFORM 300-EDIT-INPUTS
+                END-IF
+                IF WS-VALID-INPUT = 'N'
+                     DISPLAY 'TIMECARD REJECTED - EMP ' TC-EMP-ID
+                         ' - ' WS-ERROR-MSG
+                ELSE
+                     PERFORM 123-CALC-HRS
+                     PERFORM 456-CALC-RATE
+                     PERFORM 789-CALC-EARNINGS
+                     PERFORM 800-CALC-TAXES
+                     PERFORM 810-UPDATE-YTD
+                     PERFORM 820-WRITE-HISTORY
+                     PERFORM 830-WRITE-REGISTER-DETAIL
+                     PERFORM 840-WRITE-GL-STUB
+                     ADD 1 TO WS-CKPT-COUNTER
+                     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                          PERFORM 930-WRITE-CHECKPOINT
+                          MOVE ZERO TO WS-CKPT-COUNTER
+                     END-IF
+                END-IF
+           END-IF.
+           PERFORM 710-READ-TIMECARD.
+
+       930-WRITE-CHECKPOINT.
+           MOVE TC-EMP-ID TO CK-LAST-EMP-ID.
+           MOVE WS-CTL-COUNT TO CK-RECORD-COUNT.
+           MOVE WS-CTL-REG-HRS TO CK-TOTAL-REG-HRS.
+           MOVE WS-CTL-OT-HRS TO CK-TOTAL-OT-HRS.
+           MOVE WS-CTL-GROSS TO CK-TOTAL-GROSS.
+           MOVE WS-CTL-TAX TO CK-TOTAL-TAX.
+           MOVE WS-CTL-NET TO CK-TOTAL-NET.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       940-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
       *************************************************************
        500-GET-THAT-DATE.
            MOVE FUNCTION CURRENT-DATE TO WS-PROG-DATE.
@@ -124,32 +522,262 @@
            MOVE WS-PROG-DATE-DAY TO WS-SHOW-DAY.
            MOVE WS-PROG-DATE-YEAR TO WS-SHOW-YEAR.
 
+       050-OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF WS-EMP-MAST-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING EMPLOYEE MASTER FILE - STATUS '
+                    WS-EMP-MAST-STATUS
+                STOP RUN
+           END-IF.
+           IF WS-RESTART-FLAG = 'Y'
+                OPEN EXTEND PAYROLL-HISTORY-FILE
+           ELSE
+                OPEN OUTPUT PAYROLL-HISTORY-FILE
+           END-IF.
+           IF WS-PAY-HIST-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING PAYROLL HISTORY FILE - STATUS '
+                    WS-PAY-HIST-STATUS
+                STOP RUN
+           END-IF.
+           IF WS-RESTART-FLAG = 'Y'
+                OPEN EXTEND PAYROLL-REGISTER-FILE
+           ELSE
+                OPEN OUTPUT PAYROLL-REGISTER-FILE
+           END-IF.
+           IF WS-PAY-REG-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING PAYROLL REGISTER FILE - STATUS '
+                    WS-PAY-REG-STATUS
+                STOP RUN
+           END-IF.
+           OPEN I-O EMPLOYEE-YTD-FILE.
+           IF WS-EMP-YTD-STATUS = '35'
+                OPEN OUTPUT EMPLOYEE-YTD-FILE
+                CLOSE EMPLOYEE-YTD-FILE
+                OPEN I-O EMPLOYEE-YTD-FILE
+           END-IF.
+           IF WS-EMP-YTD-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING EMPLOYEE YTD FILE - STATUS '
+                    WS-EMP-YTD-STATUS
+                STOP RUN
+           END-IF.
+           IF WS-RESTART-FLAG = 'Y'
+                OPEN EXTEND GL-EXPORT-FILE
+           ELSE
+                OPEN OUTPUT GL-EXPORT-FILE
+           END-IF.
+           IF WS-GL-EXPORT-STATUS NOT = '00'
+                DISPLAY 'ERROR OPENING GL EXPORT FILE - STATUS '
+                    WS-GL-EXPORT-STATUS
+                STOP RUN
+           END-IF.
+
+       990-CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE PAYROLL-HISTORY-FILE.
+           CLOSE PAYROLL-REGISTER-FILE.
+           CLOSE EMPLOYEE-YTD-FILE.
+           CLOSE GL-EXPORT-FILE.
+
+       200-LOOKUP-EMPLOYEE.
+           MOVE WS-EMPLOYEE-ID TO EM-EMP-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-EMP-FOUND
+                   MOVE 'EMPLOYEE NOT FOUND' TO WS-EMP-NAME
+                   MOVE ZEROS TO WS-REG-RATE
+                   MOVE 'S' TO WS-FILING-STATUS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-EMP-FOUND
+                   MOVE EM-EMP-NAME TO WS-EMP-NAME
+                   MOVE EM-REG-RATE TO WS-REG-RATE
+                   MOVE EM-FILING-STATUS TO WS-FILING-STATUS
+           END-READ.
+
+       210-VALIDATE-FILING-STATUS.
+           MOVE 'N' TO WS-FILING-STATUS-OK.
+           SET WH-IDX TO 1.
+           SEARCH WS-WH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-WH-FILING-STATUS (WH-IDX) = WS-FILING-STATUS
+                   MOVE 'Y' TO WS-FILING-STATUS-OK
+           END-SEARCH.
+
        101-FORMAT-INPUTS.
            COMPUTE WS-TOTAL-HRS = WS-HRS-INPUT-1 +
            (WS-HRS-INPUT-2 / 100).
 
-           COMPUTE WS-REG-RATE = WS-RATE-INPUT-1 +
-           (WS-RATE-INPUT-2 /100).
+       300-EDIT-INPUTS.
+           MOVE 'Y' TO WS-VALID-INPUT.
+           MOVE SPACES TO WS-ERROR-MSG.
+           IF WS-TOTAL-HRS > WS-SHIFT-MAX-HRS
+                MOVE 'N' TO WS-VALID-INPUT
+                MOVE 'HOURS EXCEED SHIFT MAXIMUM - RE-ENTER'
+                    TO WS-ERROR-MSG
+           ELSE
+                IF WS-REG-RATE = ZERO
+                     MOVE 'N' TO WS-VALID-INPUT
+                     MOVE 'INVALID PAY RATE - CHECK EMPLOYEE ID'
+                         TO WS-ERROR-MSG
+                ELSE
+                     PERFORM 210-VALIDATE-FILING-STATUS
+                     IF WS-FILING-STATUS-OK = 'N'
+                          MOVE 'N' TO WS-VALID-INPUT
+                          MOVE 'INVALID FILING STATUS ON RECORD'
+                              TO WS-ERROR-MSG
+                     END-IF
+                END-IF
+           END-IF.
 
        123-CALC-HRS.
-           MOVE ZEROS TO WS-OT-HRS.
+           MOVE ZEROS TO WS-OT-HRS WS-OT-HRS-DBL.
 
-           IF WS-TOTAL-HRS > 40.00 THEN
-                COMPUTE WS-OT-HRS = WS-TOTAL-HRS - 40.00
+           IF WS-TOTAL-HRS > 60.00 THEN
+                COMPUTE WS-OT-HRS-DBL = WS-TOTAL-HRS - 60.00
+                MOVE 20.00 TO WS-OT-HRS
                 MOVE 40.00 TO WS-REG-HRS
            ELSE
-                MOVE WS-TOTAL-HRS TO WS-REG-HRS
+                IF WS-TOTAL-HRS > 40.00 THEN
+                     COMPUTE WS-OT-HRS = WS-TOTAL-HRS - 40.00
+                     MOVE 40.00 TO WS-REG-HRS
+                ELSE
+                     MOVE WS-TOTAL-HRS TO WS-REG-HRS
+                END-IF
            END-IF.
 
        456-CALC-RATE.
-           MOVE ZEROS TO WS-OT-RATE.
+           MOVE ZEROS TO WS-OT-RATE WS-OT-RATE-DBL.
+
+           IF WS-DIFF-FLAG = 'Y' OR 'y' THEN
+                COMPUTE WS-REG-RATE ROUNDED =
+                    WS-REG-RATE * (1 + WS-DIFF-PCT)
+           END-IF.
 
            IF WS-TOTAL-HRS > 40.00 THEN
                 COMPUTE WS-OT-RATE ROUNDED = WS-REG-RATE * 1.5
            END-IF.
 
+           IF WS-TOTAL-HRS > 60.00 THEN
+                COMPUTE WS-OT-RATE-DBL ROUNDED = WS-REG-RATE * 2.0
+           END-IF.
+
        789-CALC-EARNINGS.
            COMPUTE WS-REG-EARNINGS ROUNDED = WS-REG-RATE * WS-REG-HRS.
            COMPUTE WS-OT-EARNINGS ROUNDED = WS-OT-RATE * WS-OT-HRS.
+           COMPUTE WS-OT-EARNINGS-DBL ROUNDED =
+               WS-OT-RATE-DBL * WS-OT-HRS-DBL.
            COMPUTE WS-TOTAL-EARNINGS
-           = WS-REG-EARNINGS + WS-OT-EARNINGS.
+           = WS-REG-EARNINGS + WS-OT-EARNINGS + WS-OT-EARNINGS-DBL.
+
+       800-CALC-TAXES.
+           MOVE ZEROS TO WS-FED-TAX WS-STATE-TAX.
+           SET WH-IDX TO 1.
+           SEARCH WS-WH-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-WH-FILING-STATUS (WH-IDX) = WS-FILING-STATUS
+                   COMPUTE WS-FED-TAX ROUNDED =
+                       WS-TOTAL-EARNINGS * WS-WH-FED-PCT (WH-IDX)
+                   COMPUTE WS-STATE-TAX ROUNDED =
+                       WS-TOTAL-EARNINGS * WS-WH-STATE-PCT (WH-IDX)
+           END-SEARCH.
+
+           COMPUTE WS-FICA-TAX ROUNDED =
+               WS-TOTAL-EARNINGS * WS-FICA-PCT.
+           COMPUTE WS-MEDICARE-TAX ROUNDED =
+               WS-TOTAL-EARNINGS * WS-MEDICARE-PCT.
+
+           COMPUTE WS-TOTAL-TAX =
+               WS-FED-TAX + WS-STATE-TAX + WS-FICA-TAX
+                   + WS-MEDICARE-TAX.
+
+           COMPUTE WS-NET-PAY = WS-TOTAL-EARNINGS - WS-TOTAL-TAX.
+
+       810-UPDATE-YTD.
+           MOVE WS-EMPLOYEE-ID TO YT-EMP-ID.
+           READ EMPLOYEE-YTD-FILE
+               INVALID KEY
+                   MOVE ZEROS TO YT-YTD-HOURS YT-YTD-REG-EARNINGS
+                       YT-YTD-OT-EARNINGS YT-YTD-TOTAL-EARNINGS
+                   MOVE WS-EMPLOYEE-ID TO YT-EMP-ID
+                   ADD WS-TOTAL-HRS TO YT-YTD-HOURS
+                   ADD WS-REG-EARNINGS TO YT-YTD-REG-EARNINGS
+                   ADD WS-OT-EARNINGS WS-OT-EARNINGS-DBL
+                       TO YT-YTD-OT-EARNINGS
+                   ADD WS-TOTAL-EARNINGS TO YT-YTD-TOTAL-EARNINGS
+                   WRITE EMPLOYEE-YTD-RECORD
+               NOT INVALID KEY
+                   ADD WS-TOTAL-HRS TO YT-YTD-HOURS
+                   ADD WS-REG-EARNINGS TO YT-YTD-REG-EARNINGS
+                   ADD WS-OT-EARNINGS WS-OT-EARNINGS-DBL
+                       TO YT-YTD-OT-EARNINGS
+                   ADD WS-TOTAL-EARNINGS TO YT-YTD-TOTAL-EARNINGS
+                   REWRITE EMPLOYEE-YTD-RECORD
+           END-READ.
+           MOVE YT-YTD-TOTAL-EARNINGS TO WS-YTD-GROSS.
+
+       820-WRITE-HISTORY.
+           MOVE WS-EMPLOYEE-ID TO PH-EMP-ID.
+           MOVE WS-SHOW-DATE TO PH-PAY-DATE.
+           MOVE WS-TOTAL-HRS TO PH-TOTAL-HRS.
+           MOVE WS-REG-RATE TO PH-REG-RATE.
+           MOVE WS-REG-EARNINGS TO PH-REG-EARNINGS.
+           MOVE WS-OT-EARNINGS TO PH-OT-EARNINGS.
+           MOVE WS-OT-EARNINGS-DBL TO PH-OT-EARNINGS-DBL.
+           MOVE WS-TOTAL-EARNINGS TO PH-TOTAL-EARNINGS.
+           WRITE PAYROLL-HISTORY-RECORD.
+
+       830-WRITE-REGISTER-DETAIL.
+           MOVE WS-EMPLOYEE-ID TO WS-RD-EMP-ID.
+           MOVE WS-EMP-NAME TO WS-RD-EMP-NAME.
+           MOVE WS-REG-HRS TO WS-RD-REG-HRS.
+           COMPUTE WS-RD-OT-HRS = WS-OT-HRS + WS-OT-HRS-DBL.
+           MOVE WS-TOTAL-EARNINGS TO WS-RD-GROSS.
+           MOVE WS-REG-DETAIL-LINE TO PAYROLL-REGISTER-RECORD.
+           WRITE PAYROLL-REGISTER-RECORD.
+
+           ADD 1 TO WS-CTL-COUNT.
+           ADD WS-REG-HRS TO WS-CTL-REG-HRS.
+           ADD WS-OT-HRS WS-OT-HRS-DBL TO WS-CTL-OT-HRS.
+           ADD WS-TOTAL-EARNINGS TO WS-CTL-GROSS.
+
+       840-WRITE-GL-STUB.
+           MOVE 'S' TO GL-STB-REC-TYPE.
+           MOVE WS-EMPLOYEE-ID TO GL-STB-EMP-ID.
+           MOVE WS-SHOW-DATE TO GL-STB-PAY-DATE.
+           MOVE WS-REG-HRS TO GL-STB-REG-HRS.
+           MOVE WS-OT-HRS TO GL-STB-OT-HRS.
+           MOVE WS-OT-HRS-DBL TO GL-STB-OT-HRS-DBL.
+           MOVE WS-REG-RATE TO GL-STB-REG-RATE.
+           MOVE WS-OT-RATE TO GL-STB-OT-RATE.
+           MOVE WS-OT-RATE-DBL TO GL-STB-OT-RATE-DBL.
+           MOVE WS-TOTAL-EARNINGS TO GL-STB-GROSS.
+           MOVE WS-FED-TAX TO GL-STB-FED-TAX.
+           MOVE WS-STATE-TAX TO GL-STB-STATE-TAX.
+           MOVE WS-FICA-TAX TO GL-STB-FICA-TAX.
+           MOVE WS-MEDICARE-TAX TO GL-STB-MEDICARE-TAX.
+           MOVE WS-NET-PAY TO GL-STB-NET-PAY.
+           WRITE GL-STUB-RECORD.
+
+           ADD WS-TOTAL-TAX TO WS-CTL-TAX.
+           ADD WS-NET-PAY TO WS-CTL-NET.
+
+       860-WRITE-REGISTER-TOTALS.
+           MOVE SPACES TO PAYROLL-REGISTER-RECORD.
+           WRITE PAYROLL-REGISTER-RECORD.
+           MOVE WS-CTL-COUNT TO WS-RT-COUNT.
+           MOVE WS-CTL-REG-HRS TO WS-RT-REG-HRS.
+           MOVE WS-CTL-OT-HRS TO WS-RT-OT-HRS.
+           MOVE WS-CTL-GROSS TO WS-RT-GROSS.
+           MOVE WS-REG-TOTAL-LINE TO PAYROLL-REGISTER-RECORD.
+           WRITE PAYROLL-REGISTER-RECORD.
+
+       870-WRITE-GL-SUMMARY.
+           MOVE 'G' TO GL-SUM-REC-TYPE.
+           MOVE WS-GL-ACCOUNT TO GL-SUM-GL-ACCOUNT.
+           MOVE WS-SHOW-DATE TO GL-SUM-PAY-DATE.
+           MOVE WS-CTL-COUNT TO GL-SUM-RECORD-COUNT.
+           MOVE WS-CTL-GROSS TO GL-SUM-TOTAL-GROSS.
+           MOVE WS-CTL-TAX TO GL-SUM-TOTAL-TAX.
+           MOVE WS-CTL-NET TO GL-SUM-TOTAL-NET.
+           WRITE GL-SUMMARY-RECORD.
